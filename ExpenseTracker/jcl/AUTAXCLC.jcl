@@ -0,0 +1,27 @@
+//AUTAXCLC JOB (PAYROLL),'AU TAX BATCH RUN',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             RESTART=STEP1
+//*--------------------------------------------------------------
+//* RUNS AU-TAX-CALC IN BATCH MODE OVER THE FULL PAYROLL FILE.
+//* IF THE JOB ABENDS PARTWAY THROUGH, RESUBMIT WITH THE RESTART
+//* PARAMETER ABOVE SET TO THE STEP NAME (STEP1) AND CHANGE THE
+//* SECOND SYSIN CARD BELOW FROM N TO Y - THE PROGRAM THEN SKIPS
+//* AHEAD PAST THE LAST EMPLOYEE RECORDED IN TAXCKPT.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=AUTAXCLC
+//STEPLIB  DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//EMPTAXF  DD   DSN=PAYROLL.PROD.EMPTAXF,DISP=SHR
+//AUDTAXL  DD   DSN=PAYROLL.PROD.AUDTAXL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//TAXOUTF  DD   DSN=PAYROLL.PROD.TAXOUTF,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//TAXCKPT  DD   DSN=PAYROLL.PROD.TAXCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+B
+N
+/*
