@@ -1,97 +1,910 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AU-TAX-CALC.
-       AUTHOR. Copilot.
- 
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-I.
-       OBJECT-COMPUTER. IBM-I.
- 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-INCOME             PIC S9(9)V99 COMP-3.
-       01  WS-DEDUCTIONS         PIC S9(9)V99 COMP-3.
-       01  WS-TAXABLE-INCOME     PIC S9(9)V99 COMP-3.
-      *    Australian specific tax components
-       01  WS-INCOME-TAX         PIC S9(9)V99 COMP-3.
-       01  WS-MEDICARE-LEVY      PIC S9(9)V99 COMP-3.
-       01  WS-TOTAL-TAX          PIC S9(9)V99 COMP-3.
-       01  WS-NET-PAY            PIC S9(9)V99 COMP-3.
- 
-       01  WS-INPUT-TEMP         PIC X(15).
-       01  WS-DISPLAY-MONEY      PIC ZZZ,ZZ9.99.
- 
-       PROCEDURE DIVISION.
-           PERFORM 100-GET-INPUT.
-           PERFORM 200-CALCULATE-AU-TAX.
-           PERFORM 300-DISPLAY-RESULTS.
-           STOP RUN.
- 
-       100-GET-INPUT.
-           DISPLAY "--- Australian Tax Calculator (2024-2025) ---".
-           DISPLAY "Enter Annual Gross Income (AUD): ".
-           ACCEPT WS-INPUT-TEMP.
-           MOVE WS-INPUT-TEMP TO WS-INCOME.
-           DISPLAY "Enter Total Deductions (Work-related, gifts): ".
-           ACCEPT WS-INPUT-TEMP.
-           MOVE WS-INPUT-TEMP TO WS-DEDUCTIONS.
-           .
- 
-       200-CALCULATE-AU-TAX.
-      *    Calculate Taxable Income
-           COMPUTE WS-TAXABLE-INCOME = WS-INCOME - WS-DEDUCTIONS.
- 
-           IF WS-TAXABLE-INCOME < 0
-               MOVE 0 TO WS-TAXABLE-INCOME
-           END-IF.
- 
-      *    --- Income Tax Calculation (2024-25 Resident Rates) ---
-           IF WS-TAXABLE-INCOME <= 18200
-               MOVE 0 TO WS-INCOME-TAX
-           ELSE IF WS-TAXABLE-INCOME <= 45000
-               COMPUTE WS-INCOME-TAX = (WS-TAXABLE-INCOME - 18200) * 0.16
-           ELSE IF WS-TAXABLE-INCOME <= 135000
-               COMPUTE WS-INCOME-TAX = 4288 + 
-                       ((WS-TAXABLE-INCOME - 45000) * 0.30)
-           ELSE IF WS-TAXABLE-INCOME <= 190000
-               COMPUTE WS-INCOME-TAX = 31288 + 
-                       ((WS-TAXABLE-INCOME - 135000) * 0.37)
-           ELSE
-               COMPUTE WS-INCOME-TAX = 51638 + 
-                       ((WS-TAXABLE-INCOME - 190000) * 0.45)
-           END-IF.
- 
-      *    --- Medicare Levy (Standard 2% for 2024-25) ---
-      *    Note: Simplified. Does not fully handle the "shading-in" range
-      *    between $26,000 and $32,500, nor Family Tax Benefit reductions.
-           IF WS-TAXABLE-INCOME > 27222
-               COMPUTE WS-MEDICARE-LEVY = WS-TAXABLE-INCOME * 0.02
-           ELSE
-               MOVE 0 TO WS-MEDICARE-LEVY
-           END-IF.
- 
-      *    --- Total PAYG / Tax Liability ---
-           COMPUTE WS-TOTAL-TAX = WS-INCOME-TAX + WS-MEDICARE-LEVY.
-           COMPUTE WS-NET-PAY = WS-INCOME - WS-TOTAL-TAX.
-           .
- 
-       300-DISPLAY-RESULTS.
-           DISPLAY " ".
-           DISPLAY "--- ATO Tax Estimate Summary ---".
-           MOVE WS-INCOME TO WS-DISPLAY-MONEY.
-           DISPLAY "Gross Income:      $" WS-DISPLAY-MONEY.
-           MOVE WS-DEDUCTIONS TO WS-DISPLAY-MONEY.
-           DISPLAY "Deductions:        $" WS-DISPLAY-MONEY.
-           MOVE WS-TAXABLE-INCOME TO WS-DISPLAY-MONEY.
-           DISPLAY "Taxable Income:    $" WS-DISPLAY-MONEY.
-           DISPLAY "--------------------------------".
-           MOVE WS-INCOME-TAX TO WS-DISPLAY-MONEY.
-           DISPLAY "Income Tax:        $" WS-DISPLAY-MONEY.
-           MOVE WS-MEDICARE-LEVY TO WS-DISPLAY-MONEY.
-           DISPLAY "Medicare Levy (2%):$" WS-DISPLAY-MONEY.
-           DISPLAY "--------------------------------".
- 
-           MOVE WS-TOTAL-TAX TO WS-DISPLAY-MONEY.
-           DISPLAY "Total Tax Payable: $" WS-DISPLAY-MONEY.
-           MOVE WS-NET-PAY TO WS-DISPLAY-MONEY.
-           DISPLAY "Est. Net Pay:      $" WS-DISPLAY-MONEY.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AU-TAX-CALC.
+000030 AUTHOR. PAYROLL-SYSTEMS-UNIT.
+000040 INSTALLATION. PAYROLL-SYSTEMS-UNIT.
+000050 DATE-WRITTEN. 2024-06-01.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- ----------------------------------------
+000110*    2024-06-01 COP  ORIGINAL - SINGLE TAXPAYER, 2024-25 RATES.
+000120*    2026-08-08 PJH  BATCH MODE OVER EMPLOYEE-TAX-FILE, ADDED
+000130*                    150-READ-EMPLOYEE-RECORD/400-PROCESS-BATCH.
+000140*    2026-08-08 PJH  BRACKET/MEDICARE/MLS RATES EXTERNALIZED TO
+000150*                    AUTXRATE/AUTXDATA COPYBOOKS, KEYED BY YEAR.
+000160*    2026-08-08 PJH  MEDICARE LEVY SHADE-IN AND MLS TIERS ADDED IN
+000170*                    220-CALCULATE-MEDICARE-LEVY / 230-CALC-MLS.
+000180*    2026-08-08 PJH  HELP/HECS REPAYMENT ADDED - SEE AUHELPR,
+000190*                    AUHELPD COPYBOOKS AND 240-CALCULATE-HELP.
+000200*    2026-08-08 PJH  AUDIT LOG (AUDIT-TAX-CALC-LOG) ADDED, WRITTEN
+000210*                    FROM 310-WRITE-AUDIT-LOG-RECORD.
+000220*    2026-08-08 PJH  OPERATOR INPUT VALIDATION ADDED - SEE
+000230*                    0105-GET-AND-VALIDATE-ENTRY, 0110-VALIDATE.
+000240*    2026-08-08 PJH  TAX-YEAR SELECTION ADDED, DROPPED FIXED
+000250*                    "2024-2025" BANNER.
+000260*    2026-08-08 PJH  BATCH SUMMARY TOTALS ADDED - SEE
+000270*                    500-PRINT-BATCH-SUMMARY.
+000280*    2026-08-08 PJH  CHECKPOINT/RESTART ADDED FOR BATCH RUNS -
+000290*                    SEE CHECKPOINT-FILE, 450/460 PARAGRAPHS.
+000300*    2026-08-08 PJH  DISBURSEMENT EXTRACT (TAX-CALC-OUTPUT-FILE)
+000310*                    ADDED - SEE 320-WRITE-DISBURSEMENT-RECORD.
+000311*    2026-08-09 PJH  HELP-RATE-TABLE GIVEN A YEAR DIMENSION (SEE
+000312*                    215-LOOKUP-HELP-RATE-TABLE); CHECKPOINT
+000313*                    INTERVAL REDUCED TO 1 SO RESTART CANNOT
+000314*                    DUPLICATE AUDIT/DISBURSEMENT RECORDS;
+000315*                    320-WRITE-DISBURSEMENT-RECORD NOW RUNS FOR
+000316*                    INTERACTIVE RUNS TOO; ADDED VALIDATION ON THE
+000317*                    INTERACTIVE HELP/HECS BALANCE ENTRY (SEE
+000318*                    0107-GET-AND-VALIDATE-HELP-BAL); CHECKPOINT
+000319*                    WRITE NOW STATUS-CHECKED; AUDIT/DISBURSEMENT
+000320*                    NUMERIC FIELDS CHANGED FROM ZERO-SUPPRESSED
+000321*                    TO ZERO-FILLED EDITING; RUN-MODE PROMPT NOW
+000322*                    ACCEPTS LOWER-CASE "b" LIKE THE RESTART
+000323*                    PROMPT DOES.
+000324*****************************************************************
+000330*    THIS PROGRAM COMPUTES AN ESTIMATE OF AUSTRALIAN RESIDENT
+000340*    INCOME TAX, MEDICARE LEVY, MEDICARE LEVY SURCHARGE AND
+000350*    HELP/HECS COMPULSORY REPAYMENTS FOR ONE OR MORE TAXPAYERS.
+000360*    IT RUNS EITHER INTERACTIVELY (ONE TAXPAYER, OPERATOR KEYED)
+000370*    OR IN BATCH (MANY EMPLOYEES, READ FROM EMPLOYEE-TAX-FILE).
+000380*****************************************************************
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER. IBM-I.
+000420 OBJECT-COMPUTER. IBM-I.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT EMPLOYEE-TAX-FILE ASSIGN TO "EMPTAXF"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-EMP-FILE-STATUS.
+000480     SELECT AUDIT-TAX-CALC-LOG ASSIGN TO "AUDTAXL"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000510     SELECT TAX-CALC-OUTPUT-FILE ASSIGN TO "TAXOUTF"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+000540     SELECT CHECKPOINT-FILE ASSIGN TO "TAXCKPT"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  EMPLOYEE-TAX-FILE
+000600     RECORD CONTAINS 80 CHARACTERS
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  EMPLOYEE-TAX-RECORD.
+000630     05  ET-EMPLOYEE-ID          PIC X(10).
+000640     05  ET-TAX-YEAR             PIC X(07).
+000650     05  ET-GROSS-INCOME         PIC 9(09)V99.
+000660     05  ET-DEDUCTIONS           PIC 9(09)V99.
+000670     05  ET-HELP-INDICATOR       PIC X(01).
+000680     05  ET-PRIVATE-HEALTH-IND   PIC X(01).
+000690     05  ET-HELP-BALANCE         PIC 9(09)V99.
+000700     05  FILLER                  PIC X(28).
+000710*
+000720 FD  AUDIT-TAX-CALC-LOG
+000730     RECORD CONTAINS 200 CHARACTERS
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  AUDIT-LOG-RECORD               PIC X(200).
+000760*
+000770 FD  TAX-CALC-OUTPUT-FILE
+000780     RECORD CONTAINS 80 CHARACTERS
+000790     LABEL RECORDS ARE STANDARD.
+000800 01  DISBURSEMENT-RECORD            PIC X(80).
+000810*
+000820 FD  CHECKPOINT-FILE
+000830     RECORD CONTAINS 45 CHARACTERS
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  CHECKPOINT-RECORD.
+000860     05  CKPT-LAST-EMPLOYEE-ID   PIC X(10).
+000870     05  CKPT-RECORD-COUNT       PIC 9(09).
+000880     05  CKPT-RUN-TIMESTAMP      PIC X(26).
+000890*
+000900 WORKING-STORAGE SECTION.
+000910 COPY AUTXRATE.
+000920 COPY AUHELPR.
+000930*
+000940 01  WS-INCOME                   PIC S9(9)V99 COMP-3.
+000950 01  WS-DEDUCTIONS               PIC S9(9)V99 COMP-3.
+000960 01  WS-TAXABLE-INCOME           PIC S9(9)V99 COMP-3.
+000970*    AUSTRALIAN SPECIFIC TAX COMPONENTS
+000980 01  WS-INCOME-TAX                PIC S9(9)V99 COMP-3.
+000990 01  WS-MEDICARE-LEVY             PIC S9(9)V99 COMP-3.
+001000 01  WS-MLS-AMOUNT                PIC S9(9)V99 COMP-3.
+001010 01  WS-HELP-REPAYMENT            PIC S9(9)V99 COMP-3.
+001020 01  WS-TOTAL-TAX                 PIC S9(9)V99 COMP-3.
+001030 01  WS-NET-PAY                   PIC S9(9)V99 COMP-3.
+001040*
+001050 01  WS-INPUT-TEMP                PIC X(15).
+001060 01  WS-DISPLAY-MONEY             PIC ZZZ,ZZ9.99.
+001070*
+001080 01  WS-EMPLOYEE-ID               PIC X(10) VALUE SPACES.
+001090 01  WS-TAX-YEAR                  PIC X(07).
+001100*
+001110 01  WS-HELP-INDICATOR            PIC X(01) VALUE "N".
+001120     88  WS-HAS-HELP-DEBT             VALUE "Y".
+001130     88  WS-NO-HELP-DEBT              VALUE "N".
+001140 01  WS-HELP-BALANCE              PIC S9(9)V99 COMP-3.
+001150*
+001160 01  WS-PRIVATE-HEALTH-IND        PIC X(01) VALUE "Y".
+001170     88  WS-HAS-PRIVATE-COVER         VALUE "Y".
+001180     88  WS-NO-PRIVATE-COVER          VALUE "N".
+001190*
+001200 01  WS-RUN-MODE                  PIC X(01).
+001210     88  WS-INTERACTIVE-MODE          VALUE "I".
+001220     88  WS-BATCH-MODE                VALUE "B".
+001230*
+001240 01  WS-VALID-DATA-SW             PIC X(01).
+001250     88  WS-DATA-VALID                VALUE "Y".
+001260     88  WS-DATA-INVALID              VALUE "N".
+001270*
+001280 01  WS-RESTART-PARM              PIC X(01) VALUE SPACE.
+001290 01  WS-RESTART-IND               PIC X(01) VALUE "N".
+001300     88  WS-RESTART-REQUESTED         VALUE "Y".
+001310     88  WS-NO-RESTART                VALUE "N".
+001320 01  WS-RESTART-FOUND-SW          PIC X(01) VALUE "N".
+001330     88  WS-RESTART-POSITION-FOUND    VALUE "Y".
+001340*
+001350 01  WS-EOF-SW                    PIC X(01) VALUE "N".
+001360     88  WS-END-OF-FILE                VALUE "Y".
+001370*
+001380 01  WS-YEAR-FOUND-SW             PIC X(01) VALUE "Y".
+001390     88  WS-TAX-YEAR-FOUND            VALUE "Y".
+001400*
+001402 01  WS-HELP-YEAR-FOUND-SW        PIC X(01) VALUE "Y".
+001404     88  WS-HELP-TAX-YEAR-FOUND       VALUE "Y".
+001406*
+001410 01  WS-REJECT-REASON             PIC X(20) VALUE SPACES.
+001420 01  WS-AUDIT-YEAR-NOTE           PIC X(15) VALUE SPACES.
+001422 01  WS-AUDIT-HELP-YEAR-NOTE      PIC X(15) VALUE SPACES.
+001430*
+001440 01  WS-CHECKPOINT-INTERVAL       PIC 9(4) COMP VALUE 1.
+001450 01  WS-RECS-SINCE-CHECKPOINT     PIC 9(4) COMP VALUE 0.
+001460*
+001470 01  WS-FILE-STATUSES.
+001480     05  WS-EMP-FILE-STATUS       PIC X(02) VALUE "00".
+001490     05  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE "00".
+001500     05  WS-OUTPUT-FILE-STATUS    PIC X(02) VALUE "00".
+001510     05  WS-CHKPT-FILE-STATUS     PIC X(02) VALUE "00".
+001520*
+001530 01  WS-BATCH-TOTALS.
+001540     05  WS-BATCH-EMP-COUNT       PIC 9(9) COMP VALUE 0.
+001550     05  WS-BATCH-REJECT-COUNT    PIC 9(9) COMP VALUE 0.
+001560     05  WS-BATCH-TOT-GROSS       PIC S9(11)V99 COMP-3 VALUE 0.
+001570     05  WS-BATCH-TOT-DEDUCTIONS  PIC S9(11)V99 COMP-3 VALUE 0.
+001580     05  WS-BATCH-TOT-INCOME-TAX  PIC S9(11)V99 COMP-3 VALUE 0.
+001590     05  WS-BATCH-TOT-MEDICARE    PIC S9(11)V99 COMP-3 VALUE 0.
+001600     05  WS-BATCH-TOT-HELP        PIC S9(11)V99 COMP-3 VALUE 0.
+001610     05  WS-BATCH-TOT-TAX         PIC S9(11)V99 COMP-3 VALUE 0.
+001620     05  WS-BATCH-TOT-NET-PAY     PIC S9(11)V99 COMP-3 VALUE 0.
+001630*
+001640 01  WS-CURRENT-DATE-TIME.
+001650     05  WS-CURR-DATE             PIC X(08).
+001660     05  WS-CURR-TIME             PIC X(08).
+001670 01  WS-RUN-TIMESTAMP             PIC X(26).
+001680*
+001690*    WS-AUDIT-EDIT-FIELDS/WS-OUTPUT-EDIT-FIELDS ARE ZERO-FILLED,
+001691*    NOT ZERO-SUPPRESSED (PIC 9, NOT PIC Z) - THESE FEED THE
+001692*    AUDIT LOG AND DISBURSEMENT CSV STRINGS BELOW, AND A
+001693*    DOWNSTREAM PARSER SPLITTING ON COMMAS SHOULD NEVER SEE A
+001694*    FIELD PADDED WITH LEADING BLANKS.
+001695 01  WS-AUDIT-EDIT-FIELDS.
+001700     05  WS-AUDIT-GROSS           PIC 9(09).99.
+001710     05  WS-AUDIT-DEDUCT          PIC 9(09).99.
+001720     05  WS-AUDIT-TAXABLE         PIC 9(09).99.
+001730     05  WS-AUDIT-INCTAX          PIC 9(09).99.
+001740     05  WS-AUDIT-MEDICARE        PIC 9(09).99.
+001750     05  WS-AUDIT-TOTALTAX        PIC 9(09).99.
+001760     05  WS-AUDIT-NETPAY          PIC 9(09).99.
+001770*
+001780 01  WS-OUTPUT-EDIT-FIELDS.
+001790     05  WS-OUTPUT-TOTALTAX       PIC 9(09).99.
+001800     05  WS-OUTPUT-NETPAY         PIC 9(09).99.
+001810*
+001820 01  WS-SUMMARY-EDIT-FIELDS.
+001830     05  WS-SUMM-COUNT            PIC ZZZ,ZZ9.
+001840     05  WS-SUMM-REJECT-COUNT     PIC ZZZ,ZZ9.
+001850     05  WS-SUMM-GROSS            PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+001860     05  WS-SUMM-TAX              PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+001870     05  WS-SUMM-MEDICARE         PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+001880     05  WS-SUMM-NET-PAY          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+001890*
+001900 PROCEDURE DIVISION.
+001910*****************************************************************
+001920*    0000-MAINLINE
+001930*****************************************************************
+001940 0000-MAINLINE.
+001950     PERFORM 0100-INITIALIZE THRU 0100-EXIT.
+001960     PERFORM 0200-SELECT-RUN-MODE THRU 0200-EXIT.
+001970     IF WS-BATCH-MODE
+001980         PERFORM 0300-BATCH-CONTROL THRU 0300-EXIT
+001990     ELSE
+002000         PERFORM 100-GET-INPUT THRU 100-EXIT
+002010         PERFORM 200-CALCULATE-AU-TAX THRU 200-EXIT
+002020         PERFORM 300-DISPLAY-RESULTS THRU 300-EXIT
+002030     END-IF.
+002040     PERFORM 0900-TERMINATE THRU 0900-EXIT.
+002050     STOP RUN.
+002060*
+002070*****************************************************************
+002080*    0100-INITIALIZE - LOAD RATE TABLES, SET DEFAULT SWITCHES
+002090*****************************************************************
+002100 0100-INITIALIZE.
+002110     COPY AUTXDATA.
+002120     COPY AUHELPD.
+002130     MOVE "N" TO WS-EOF-SW.
+002140     MOVE SPACES TO WS-RUN-TIMESTAMP.
+002150     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+002160     ACCEPT WS-CURR-TIME FROM TIME.
+002170     STRING WS-CURR-DATE (1:4) "-" WS-CURR-DATE (5:2) "-"
+002180            WS-CURR-DATE (7:2) " " WS-CURR-TIME (1:2) ":"
+002190            WS-CURR-TIME (3:2) ":" WS-CURR-TIME (5:2)
+002200         DELIMITED BY SIZE INTO WS-RUN-TIMESTAMP.
+002210 0100-EXIT.
+002220         EXIT.
+002230*
+002240*****************************************************************
+002250*    0200-SELECT-RUN-MODE - ASK OPERATOR INTERACTIVE OR BATCH
+002260*****************************************************************
+002270 0200-SELECT-RUN-MODE.
+002280     DISPLAY "--- Australian Tax Calculator ---".
+002290     DISPLAY "Run mode - (I)nteractive single taxpayer or ".
+002300     DISPLAY "           (B)atch payroll file [I/B]: ".
+002310     ACCEPT WS-RUN-MODE.
+002320     IF WS-RUN-MODE = "B" OR WS-RUN-MODE = "b"
+002325         MOVE "B" TO WS-RUN-MODE
+002330     ELSE
+002335         MOVE "I" TO WS-RUN-MODE
+002340     END-IF.
+002350 0200-EXIT.
+002360         EXIT.
+002370*
+002380*****************************************************************
+002390*    0300-BATCH-CONTROL - DRIVES A FULL PAYROLL BATCH RUN
+002400*****************************************************************
+002410 0300-BATCH-CONTROL.
+002420     OPEN INPUT EMPLOYEE-TAX-FILE.
+002430     IF WS-EMP-FILE-STATUS NOT = "00"
+002440         DISPLAY "*** UNABLE TO OPEN EMPLOYEE-TAX-FILE - STATUS "
+002450             WS-EMP-FILE-STATUS " - RUN TERMINATED ***"
+002455         MOVE 16 TO RETURN-CODE
+002460         GO TO 0300-EXIT
+002470     END-IF.
+002480     PERFORM 0310-OPEN-AUDIT-LOG THRU 0310-EXIT.
+002490     IF WS-AUDIT-FILE-STATUS NOT = "00"
+002500         CLOSE EMPLOYEE-TAX-FILE
+002505         MOVE 16 TO RETURN-CODE
+002510         GO TO 0300-EXIT
+002520     END-IF.
+002530     PERFORM 0320-OPEN-OUTPUT-FILE THRU 0320-EXIT.
+002540     IF WS-OUTPUT-FILE-STATUS NOT = "00"
+002550         CLOSE EMPLOYEE-TAX-FILE
+002560         CLOSE AUDIT-TAX-CALC-LOG
+002565         MOVE 16 TO RETURN-CODE
+002570         GO TO 0300-EXIT
+002580     END-IF.
+002590     DISPLAY "Restart from last checkpoint? [Y/N]: ".
+002600     ACCEPT WS-RESTART-PARM.
+002610     IF WS-RESTART-PARM = "Y" OR WS-RESTART-PARM = "y"
+002620         MOVE "Y" TO WS-RESTART-IND
+002630     ELSE
+002640         MOVE "N" TO WS-RESTART-IND
+002650     END-IF.
+002660     IF WS-RESTART-REQUESTED
+002670         PERFORM 460-SKIP-TO-RESTART-POINT THRU 460-EXIT
+002680     END-IF.
+002690     PERFORM 400-PROCESS-BATCH-RUN THRU 400-EXIT.
+002700     PERFORM 500-PRINT-BATCH-SUMMARY THRU 500-EXIT.
+002710     CLOSE EMPLOYEE-TAX-FILE.
+002720     CLOSE AUDIT-TAX-CALC-LOG.
+002730     CLOSE TAX-CALC-OUTPUT-FILE.
+002740 0300-EXIT.
+002750         EXIT.
+002760*
+002770*    0310-OPEN-AUDIT-LOG - APPEND TO AN EXISTING AUDIT TRAIL SO A
+002780*    NORMAL RUN OR A RESTART NEVER DISCARDS PRIOR RECONCILIATION
+002790*    HISTORY.  ONLY THE FIRST-EVER RUN CREATES THE FILE.
+002800 0310-OPEN-AUDIT-LOG.
+002810     OPEN EXTEND AUDIT-TAX-CALC-LOG.
+002820     IF WS-AUDIT-FILE-STATUS = "35"
+002830         OPEN OUTPUT AUDIT-TAX-CALC-LOG
+002840     END-IF.
+002850     IF WS-AUDIT-FILE-STATUS NOT = "00"
+002860         DISPLAY "*** UNABLE TO OPEN AUDIT-TAX-CALC-LOG - STATUS "
+002870             WS-AUDIT-FILE-STATUS " - RUN TERMINATED ***"
+002880     END-IF.
+002890 0310-EXIT.
+002900         EXIT.
+002910*
+002920*    0320-OPEN-OUTPUT-FILE - SAME APPEND SEMANTICS AS 0310, SO A
+002930*    RESTARTED RUN DOES NOT DISCARD DISBURSEMENT RECORDS ALREADY
+002940*    WRITTEN FOR EMPLOYEES PROCESSED BEFORE THE ABEND.
+002950 0320-OPEN-OUTPUT-FILE.
+002960     OPEN EXTEND TAX-CALC-OUTPUT-FILE.
+002970     IF WS-OUTPUT-FILE-STATUS = "35"
+002980         OPEN OUTPUT TAX-CALC-OUTPUT-FILE
+002990     END-IF.
+003000     IF WS-OUTPUT-FILE-STATUS NOT = "00"
+003010         DISPLAY "*** UNABLE TO OPEN TAXOUTF - STATUS "
+003020             WS-OUTPUT-FILE-STATUS " ***"
+003030     END-IF.
+003040 0320-EXIT.
+003050         EXIT.
+003060*
+003070*****************************************************************
+003080*    100-GET-INPUT - INTERACTIVE SINGLE TAXPAYER ENTRY
+003090*****************************************************************
+003100 100-GET-INPUT.
+003110     DISPLAY "Enter Financial Year (CCYY-YY, e.g. 2024-25): ".
+003120     ACCEPT WS-TAX-YEAR.
+003130     PERFORM 0105-GET-AND-VALIDATE-ENTRY THRU 0105-EXIT
+003140         UNTIL WS-DATA-VALID.
+003150     MOVE "SINGLE-TAX" TO WS-EMPLOYEE-ID.
+003160     DISPLAY "HELP/HECS debt outstanding? [Y/N]: ".
+003170     ACCEPT WS-HELP-INDICATOR.
+003175     MOVE FUNCTION UPPER-CASE (WS-HELP-INDICATOR)
+003177         TO WS-HELP-INDICATOR.
+003180     IF WS-HAS-HELP-DEBT
+003185         MOVE "N" TO WS-VALID-DATA-SW
+003190         PERFORM 0107-GET-AND-VALIDATE-HELP-BAL THRU 0107-EXIT
+003195             UNTIL WS-DATA-VALID
+003200     ELSE
+003230         MOVE 0 TO WS-HELP-BALANCE
+003240     END-IF.
+003250     DISPLAY "Private hospital cover held? [Y/N]: ".
+003260     ACCEPT WS-PRIVATE-HEALTH-IND.
+003265     MOVE FUNCTION UPPER-CASE (WS-PRIVATE-HEALTH-IND)
+003267         TO WS-PRIVATE-HEALTH-IND.
+003270 100-EXIT.
+003280         EXIT.
+003290*
+003300*    0105-GET-AND-VALIDATE-ENTRY IS PERFORMED UNTIL THE OPERATOR
+003310*    HAS KEYED A NUMERIC, IN-RANGE INCOME AND DEDUCTIONS PAIR.
+003320*    TEST-NUMVAL/NUMVAL ARE USED RATHER THAN THE NUMERIC CLASS
+003330*    TEST BECAUSE WS-INCOME/WS-DEDUCTIONS CARRY CENTS AND THE
+003340*    OPERATOR MAY KEY A DECIMAL POINT (E.G. 50000.50) - A PLAIN
+003350*    NUMERIC TEST REJECTS ANY ENTRY CONTAINING "." AS THE FIRST
+003360*    CHARACTER PAST THE LAST DIGIT IS NOT A DIGIT.
+003370 0105-GET-AND-VALIDATE-ENTRY.
+003380     MOVE "Y" TO WS-VALID-DATA-SW.
+003390     DISPLAY "Enter Annual Gross Income (AUD): ".
+003400     ACCEPT WS-INPUT-TEMP.
+003410     IF FUNCTION TEST-NUMVAL (WS-INPUT-TEMP) NOT = 0
+003420         DISPLAY "*** Invalid entry - income must be numeric ***"
+003430         MOVE "N" TO WS-VALID-DATA-SW
+003440         GO TO 0105-EXIT
+003450     END-IF.
+003460     MOVE FUNCTION NUMVAL (WS-INPUT-TEMP) TO WS-INCOME.
+003470     DISPLAY "Enter Total Deductions (Work-related, gifts): ".
+003480     ACCEPT WS-INPUT-TEMP.
+003490     IF FUNCTION TEST-NUMVAL (WS-INPUT-TEMP) NOT = 0
+003500         DISPLAY "*** Invalid - deductions must be numeric ***"
+003510         MOVE "N" TO WS-VALID-DATA-SW
+003520         GO TO 0105-EXIT
+003530     END-IF.
+003540     MOVE FUNCTION NUMVAL (WS-INPUT-TEMP) TO WS-DEDUCTIONS.
+003550     PERFORM 0110-VALIDATE-INPUT THRU 0110-EXIT.
+003560 0105-EXIT.
+003570         EXIT.
+003571*
+003572*    0107-GET-AND-VALIDATE-HELP-BAL - SAME TEST-NUMVAL/NUMVAL
+003573*    PATTERN AS 0105 ABOVE, APPLIED TO THE OUTSTANDING HELP/HECS
+003574*    BALANCE SO A NON-NUMERIC OR NEGATIVE ENTRY IS RE-PROMPTED
+003575*    RATHER THAN FLOWING INTO THE REPAYMENT CAP CHECK IN
+003576*    240-CALCULATE-HELP-REPAYMENT.
+003577 0107-GET-AND-VALIDATE-HELP-BAL.
+003578     MOVE "Y" TO WS-VALID-DATA-SW.
+003579     DISPLAY "Enter outstanding HELP/HECS balance: ".
+003580     ACCEPT WS-INPUT-TEMP.
+003581     IF FUNCTION TEST-NUMVAL (WS-INPUT-TEMP) NOT = 0
+003582         DISPLAY "*** Invalid - HELP balance must be numeric ***"
+003583         MOVE "N" TO WS-VALID-DATA-SW
+003584         GO TO 0107-EXIT
+003585     END-IF.
+003586     MOVE FUNCTION NUMVAL (WS-INPUT-TEMP) TO WS-HELP-BALANCE.
+003587     IF WS-HELP-BALANCE < 0
+003588         DISPLAY "*** Invalid - HELP balance cannot be "
+003589             "negative ***"
+003590         MOVE "N" TO WS-VALID-DATA-SW
+003591     END-IF.
+003592 0107-EXIT.
+003593         EXIT.
+003594*
+003595*    0110-VALIDATE-INPUT - RANGE CHECKS ONCE FIELDS ARE NUMERIC
+003600 0110-VALIDATE-INPUT.
+003610     IF WS-INCOME < 0
+003620         DISPLAY "*** Invalid - income cannot be negative ***"
+003630         MOVE "N" TO WS-VALID-DATA-SW
+003640         GO TO 0110-EXIT
+003650     END-IF.
+003660     IF WS-DEDUCTIONS < 0
+003670         DISPLAY "*** Invalid - deductions cannot be negative ***"
+003680         MOVE "N" TO WS-VALID-DATA-SW
+003690         GO TO 0110-EXIT
+003700     END-IF.
+003710     IF WS-DEDUCTIONS > WS-INCOME
+003720         DISPLAY "*** Invalid - deductions exceed income ***"
+003730         MOVE "N" TO WS-VALID-DATA-SW
+003740     END-IF.
+003750 0110-EXIT.
+003760         EXIT.
+003770*
+003780*****************************************************************
+003790*    150-READ-EMPLOYEE-RECORD - BATCH RECORD READ AND VALIDATE.
+003800*    RECORDS THAT ARE NOT SANE - NON-NUMERIC AMOUNTS, NEGATIVE
+003810*    INCOME/DEDUCTIONS OR DEDUCTIONS EXCEEDING INCOME - LEAVE
+003820*    WS-DATA-INVALID SET SO 410-BATCH-EMPLOYEE-CYCLE SKIPS THE
+003830*    CALCULATION AND LOGS THE REJECTION INSTEAD OF COMPUTING TAX
+003840*    ON BAD DATA.
+003850*****************************************************************
+003860 150-READ-EMPLOYEE-RECORD.
+003870     READ EMPLOYEE-TAX-FILE
+003880         AT END
+003890             MOVE "Y" TO WS-EOF-SW
+003900             GO TO 150-EXIT
+003910     END-READ.
+003920     MOVE "Y" TO WS-VALID-DATA-SW.
+003930     MOVE SPACES TO WS-REJECT-REASON.
+003940     MOVE ET-EMPLOYEE-ID          TO WS-EMPLOYEE-ID.
+003950     MOVE ET-TAX-YEAR             TO WS-TAX-YEAR.
+003960     MOVE FUNCTION UPPER-CASE (ET-HELP-INDICATOR)
+003965         TO WS-HELP-INDICATOR.
+003970     MOVE FUNCTION UPPER-CASE (ET-PRIVATE-HEALTH-IND)
+003975         TO WS-PRIVATE-HEALTH-IND.
+003980     IF ET-GROSS-INCOME NOT NUMERIC OR ET-DEDUCTIONS NOT NUMERIC
+003990         MOVE "N" TO WS-VALID-DATA-SW
+004000         MOVE "NON-NUMERIC AMOUNT" TO WS-REJECT-REASON
+004010         MOVE 0 TO WS-INCOME
+004020         MOVE 0 TO WS-DEDUCTIONS
+004030         MOVE 0 TO WS-HELP-BALANCE
+004040         GO TO 150-EXIT
+004050     END-IF.
+004060     MOVE ET-GROSS-INCOME         TO WS-INCOME.
+004070     MOVE ET-DEDUCTIONS           TO WS-DEDUCTIONS.
+004080     IF ET-HELP-BALANCE NUMERIC
+004090         MOVE ET-HELP-BALANCE TO WS-HELP-BALANCE
+004100     ELSE
+004110         MOVE 0 TO WS-HELP-BALANCE
+004120     END-IF.
+004130     PERFORM 0110-VALIDATE-INPUT THRU 0110-EXIT.
+004140     IF WS-DATA-INVALID
+004150         MOVE "RANGE CHECK FAILED" TO WS-REJECT-REASON
+004160     END-IF.
+004170 150-EXIT.
+004180         EXIT.
+004190*
+004200*****************************************************************
+004210*    200-CALCULATE-AU-TAX
+004220*****************************************************************
+004230 200-CALCULATE-AU-TAX.
+004240*    CALCULATE TAXABLE INCOME
+004250     COMPUTE WS-TAXABLE-INCOME = WS-INCOME - WS-DEDUCTIONS.
+004260     IF WS-TAXABLE-INCOME < 0
+004270         MOVE 0 TO WS-TAXABLE-INCOME
+004280     END-IF.
+004290     PERFORM 210-LOOKUP-TAX-RATE-TABLE THRU 210-EXIT.
+004295     PERFORM 215-LOOKUP-HELP-RATE-TABLE THRU 215-EXIT.
+004300*    --- INCOME TAX CALCULATION (RATES PER SELECTED TAX YEAR) ---
+004310     IF WS-TAXABLE-INCOME <= RT-BRACKET-1-LIMIT (RT-IDX)
+004320         MOVE 0 TO WS-INCOME-TAX
+004330     ELSE IF WS-TAXABLE-INCOME <= RT-BRACKET-2-LIMIT (RT-IDX)
+004340         COMPUTE WS-INCOME-TAX =
+004350             (WS-TAXABLE-INCOME - RT-BRACKET-1-LIMIT (RT-IDX))
+004360                 * RT-RATE-1 (RT-IDX)
+004370     ELSE IF WS-TAXABLE-INCOME <= RT-BRACKET-3-LIMIT (RT-IDX)
+004380         COMPUTE WS-INCOME-TAX = RT-BASE-TAX-2 (RT-IDX) +
+004390             ((WS-TAXABLE-INCOME - RT-BRACKET-2-LIMIT (RT-IDX))
+004400                 * RT-RATE-2 (RT-IDX))
+004410     ELSE IF WS-TAXABLE-INCOME <= RT-BRACKET-4-LIMIT (RT-IDX)
+004420         COMPUTE WS-INCOME-TAX = RT-BASE-TAX-3 (RT-IDX) +
+004430             ((WS-TAXABLE-INCOME - RT-BRACKET-3-LIMIT (RT-IDX))
+004440                 * RT-RATE-3 (RT-IDX))
+004450     ELSE
+004460         COMPUTE WS-INCOME-TAX = RT-BASE-TAX-4 (RT-IDX) +
+004470             ((WS-TAXABLE-INCOME - RT-BRACKET-4-LIMIT (RT-IDX))
+004480                 * RT-RATE-4 (RT-IDX))
+004490     END-IF.
+004500     PERFORM 220-CALCULATE-MEDICARE-LEVY THRU 220-EXIT.
+004510     PERFORM 230-CALCULATE-MLS THRU 230-EXIT.
+004520     PERFORM 240-CALCULATE-HELP-REPAYMENT THRU 240-EXIT.
+004530*    --- TOTAL PAYG / TAX LIABILITY ---
+004540     COMPUTE WS-TOTAL-TAX = WS-INCOME-TAX + WS-MEDICARE-LEVY
+004550             + WS-MLS-AMOUNT + WS-HELP-REPAYMENT.
+004560     COMPUTE WS-NET-PAY = WS-INCOME - WS-TOTAL-TAX.
+004570 200-EXIT.
+004580         EXIT.
+004590*
+004600*    210-LOOKUP-TAX-RATE-TABLE - POSITION RT-IDX AT WS-TAX-YEAR,
+004610*    DEFAULTING TO THE MOST RECENT YEAR IF NOT ON FILE.  A YEAR
+004620*    THAT DOES NOT MATCH IS WARNED ON RATHER THAN SILENTLY
+004630*    SUBSTITUTED SO THE WRONG BRACKETS ARE NEVER APPLIED UNSEEN.
+004640 210-LOOKUP-TAX-RATE-TABLE.
+004650     MOVE SPACES TO WS-AUDIT-YEAR-NOTE.
+004660     MOVE "Y" TO WS-YEAR-FOUND-SW.
+004670     SET RT-IDX TO 1.
+004680     SEARCH TAX-RATE-ENTRY
+004690         AT END
+004700             SET RT-IDX TO TAX-RATE-MAX-YEARS
+004710             MOVE "N" TO WS-YEAR-FOUND-SW
+004720         WHEN RT-TAX-YEAR (RT-IDX) = WS-TAX-YEAR
+004730             CONTINUE
+004740     END-SEARCH.
+004750     IF NOT WS-TAX-YEAR-FOUND
+004760         DISPLAY "*** WARNING - tax year " WS-TAX-YEAR
+004770             " not on file - using " RT-TAX-YEAR (RT-IDX)
+004780             " rates ***"
+004790         MOVE "YEAR DEFAULTED" TO WS-AUDIT-YEAR-NOTE
+004800     END-IF.
+004810 210-EXIT.
+004820         EXIT.
+004830*
+004831*    215-LOOKUP-HELP-RATE-TABLE - POSITION HY-IDX AT WS-TAX-YEAR
+004832*    WITHIN HELP-YEAR-ENTRY SO 240-CALCULATE-HELP-REPAYMENT USES
+004833*    THE REPAYMENT BANDS FOR THE YEAR SELECTED, NOT ONE YEAR'S
+004834*    THRESHOLDS APPLIED ACROSS EVERY TAX YEAR.  FALLS BACK TO THE
+004835*    MOST RECENT YEAR ON FILE AND WARNS, SAME AS 210 ABOVE.
+004836 215-LOOKUP-HELP-RATE-TABLE.
+004837     MOVE SPACES TO WS-AUDIT-HELP-YEAR-NOTE.
+004838     MOVE "Y" TO WS-HELP-YEAR-FOUND-SW.
+004839     SET HY-IDX TO 1.
+004840     SEARCH HELP-YEAR-ENTRY
+004841         AT END
+004842             SET HY-IDX TO HELP-YEAR-MAX-YEARS
+004843             MOVE "N" TO WS-HELP-YEAR-FOUND-SW
+004844         WHEN HY-TAX-YEAR (HY-IDX) = WS-TAX-YEAR
+004845             CONTINUE
+004846     END-SEARCH.
+004847     IF NOT WS-HELP-TAX-YEAR-FOUND
+004848         DISPLAY "*** WARNING - tax year " WS-TAX-YEAR
+004849             " not on HELP rate file - using "
+004850             HY-TAX-YEAR (HY-IDX) " rates ***"
+004851         MOVE "YEAR DEFAULTED" TO WS-AUDIT-HELP-YEAR-NOTE
+004852     END-IF.
+004853 215-EXIT.
+004854         EXIT.
+004855*
+004856*    220-CALCULATE-MEDICARE-LEVY - STANDARD LEVY WITH SHADE-IN
+004857*    BETWEEN RT-MEDICARE-LOWER AND RT-MEDICARE-UPPER.
+004860 220-CALCULATE-MEDICARE-LEVY.
+004870     IF WS-TAXABLE-INCOME <= RT-MEDICARE-LOWER (RT-IDX)
+004880         MOVE 0 TO WS-MEDICARE-LEVY
+004890     ELSE IF WS-TAXABLE-INCOME <= RT-MEDICARE-UPPER (RT-IDX)
+004900         COMPUTE WS-MEDICARE-LEVY =
+004910             (WS-TAXABLE-INCOME - RT-MEDICARE-LOWER (RT-IDX))
+004920                 * RT-MEDICARE-SHADE-RATE (RT-IDX)
+004930     ELSE
+004940         COMPUTE WS-MEDICARE-LEVY =
+004950             WS-TAXABLE-INCOME * RT-MEDICARE-RATE (RT-IDX)
+004960     END-IF.
+004970 220-EXIT.
+004980         EXIT.
+004990*
+005000*    230-CALCULATE-MLS - MEDICARE LEVY SURCHARGE, ONLY PAYABLE
+005010*    WHEN NO PRIVATE HOSPITAL COVER IS HELD.
+005020 230-CALCULATE-MLS.
+005030     MOVE 0 TO WS-MLS-AMOUNT.
+005040     IF WS-NO-PRIVATE-COVER
+005050         IF WS-TAXABLE-INCOME > RT-MLS-TIER-3 (RT-IDX)
+005060             COMPUTE WS-MLS-AMOUNT =
+005070                 WS-TAXABLE-INCOME * RT-MLS-RATE-3 (RT-IDX)
+005080         ELSE IF WS-TAXABLE-INCOME > RT-MLS-TIER-2 (RT-IDX)
+005090             COMPUTE WS-MLS-AMOUNT =
+005100                 WS-TAXABLE-INCOME * RT-MLS-RATE-2 (RT-IDX)
+005110         ELSE IF WS-TAXABLE-INCOME > RT-MLS-TIER-1 (RT-IDX)
+005120             COMPUTE WS-MLS-AMOUNT =
+005130                 WS-TAXABLE-INCOME * RT-MLS-RATE-1 (RT-IDX)
+005140         END-IF
+005150     END-IF.
+005160 230-EXIT.
+005170         EXIT.
+005180*
+005190*    240-CALCULATE-HELP-REPAYMENT - BANDED FLAT-RATE LOOKUP OF
+005200*    HELP-RATE-TABLE, WITHIN THE YEAR POSITIONED BY HY-IDX,
+005205*    AGAINST WS-TAXABLE-INCOME, CAPPED AT THE OUTSTANDING BALANCE.
+005220 240-CALCULATE-HELP-REPAYMENT.
+005230     MOVE 0 TO WS-HELP-REPAYMENT.
+005240     IF WS-HAS-HELP-DEBT
+005250         SET HR-IDX TO 1
+005260         SEARCH HELP-RATE-ENTRY
+005270             AT END
+005280                 SET HR-IDX TO HELP-RATE-BAND-COUNT (HY-IDX)
+005290             WHEN WS-TAXABLE-INCOME <=
+005295                     HR-INCOME-MAX (HY-IDX, HR-IDX)
+005300                 CONTINUE
+005310         END-SEARCH
+005320         COMPUTE WS-HELP-REPAYMENT =
+005330             WS-TAXABLE-INCOME * HR-REPAY-RATE (HY-IDX, HR-IDX)
+005340         IF WS-HELP-REPAYMENT > WS-HELP-BALANCE
+005350             MOVE WS-HELP-BALANCE TO WS-HELP-REPAYMENT
+005360         END-IF
+005370     END-IF.
+005380 240-EXIT.
+005390         EXIT.
+005400*
+005410*****************************************************************
+005420*    300-DISPLAY-RESULTS
+005430*****************************************************************
+005440 300-DISPLAY-RESULTS.
+005450     DISPLAY " ".
+005460     DISPLAY "--- ATO Tax Estimate Summary (" WS-TAX-YEAR ") ---".
+005470     IF WS-BATCH-MODE
+005480         DISPLAY "Employee ID:       " WS-EMPLOYEE-ID
+005490     END-IF.
+005500     MOVE WS-INCOME TO WS-DISPLAY-MONEY.
+005510     DISPLAY "Gross Income:      $" WS-DISPLAY-MONEY.
+005520     MOVE WS-DEDUCTIONS TO WS-DISPLAY-MONEY.
+005530     DISPLAY "Deductions:        $" WS-DISPLAY-MONEY.
+005540     MOVE WS-TAXABLE-INCOME TO WS-DISPLAY-MONEY.
+005550     DISPLAY "Taxable Income:    $" WS-DISPLAY-MONEY.
+005560     DISPLAY "--------------------------------".
+005570     MOVE WS-INCOME-TAX TO WS-DISPLAY-MONEY.
+005580     DISPLAY "Income Tax:        $" WS-DISPLAY-MONEY.
+005590     MOVE WS-MEDICARE-LEVY TO WS-DISPLAY-MONEY.
+005600     DISPLAY "Medicare Levy:     $" WS-DISPLAY-MONEY.
+005610     MOVE WS-MLS-AMOUNT TO WS-DISPLAY-MONEY.
+005620     DISPLAY "Medicare Levy Sur: $" WS-DISPLAY-MONEY.
+005630     MOVE WS-HELP-REPAYMENT TO WS-DISPLAY-MONEY.
+005640     DISPLAY "HELP/HECS Repaymt: $" WS-DISPLAY-MONEY.
+005650     DISPLAY "--------------------------------".
+005660     MOVE WS-TOTAL-TAX TO WS-DISPLAY-MONEY.
+005670     DISPLAY "Total Tax Payable: $" WS-DISPLAY-MONEY.
+005680     MOVE WS-NET-PAY TO WS-DISPLAY-MONEY.
+005690     DISPLAY "Est. Net Pay:      $" WS-DISPLAY-MONEY.
+005700     PERFORM 310-WRITE-AUDIT-LOG-RECORD THRU 310-EXIT.
+005705     PERFORM 320-WRITE-DISBURSEMENT-RECORD THRU 320-EXIT.
+005740 300-EXIT.
+005750         EXIT.
+005760*
+005770*    310-WRITE-AUDIT-LOG-RECORD - APPEND ONE RECONCILIATION LINE
+005780*    PER TAXPAYER PROCESSED, INTERACTIVE OR BATCH.
+005790 310-WRITE-AUDIT-LOG-RECORD.
+005800     MOVE SPACES TO AUDIT-LOG-RECORD.
+005810     MOVE WS-INCOME          TO WS-AUDIT-GROSS.
+005820     MOVE WS-DEDUCTIONS      TO WS-AUDIT-DEDUCT.
+005830     MOVE WS-TAXABLE-INCOME  TO WS-AUDIT-TAXABLE.
+005840     MOVE WS-INCOME-TAX      TO WS-AUDIT-INCTAX.
+005850     MOVE WS-MEDICARE-LEVY   TO WS-AUDIT-MEDICARE.
+005860     MOVE WS-TOTAL-TAX       TO WS-AUDIT-TOTALTAX.
+005870     MOVE WS-NET-PAY         TO WS-AUDIT-NETPAY.
+005880     STRING WS-EMPLOYEE-ID       DELIMITED BY SIZE ","
+005890            WS-RUN-TIMESTAMP     DELIMITED BY SIZE ","
+005900            WS-AUDIT-GROSS       DELIMITED BY SIZE ","
+005910            WS-AUDIT-DEDUCT      DELIMITED BY SIZE ","
+005920            WS-AUDIT-TAXABLE     DELIMITED BY SIZE ","
+005930            WS-AUDIT-INCTAX      DELIMITED BY SIZE ","
+005940            WS-AUDIT-MEDICARE    DELIMITED BY SIZE ","
+005950            WS-AUDIT-TOTALTAX    DELIMITED BY SIZE ","
+005960            WS-AUDIT-NETPAY      DELIMITED BY SIZE ","
+005961            WS-AUDIT-YEAR-NOTE   DELIMITED BY SIZE " "
+005962            WS-AUDIT-HELP-YEAR-NOTE DELIMITED BY SIZE
+005970         INTO AUDIT-LOG-RECORD.
+005980     IF WS-BATCH-MODE
+005981         WRITE AUDIT-LOG-RECORD
+005982         IF WS-AUDIT-FILE-STATUS NOT = "00"
+005983             DISPLAY "*** AUDIT-TAX-CALC-LOG WRITE FAILED - "
+005984                 "STATUS " WS-AUDIT-FILE-STATUS " ***"
+005985         END-IF
+005990     ELSE
+006000         PERFORM 0310-OPEN-AUDIT-LOG THRU 0310-EXIT
+006010         IF WS-AUDIT-FILE-STATUS = "00"
+006020             WRITE AUDIT-LOG-RECORD
+006021             IF WS-AUDIT-FILE-STATUS NOT = "00"
+006022                 DISPLAY "*** AUDIT-TAX-CALC-LOG WRITE FAILED - "
+006023                     "STATUS " WS-AUDIT-FILE-STATUS " ***"
+006024             END-IF
+006030             CLOSE AUDIT-TAX-CALC-LOG
+006040         END-IF
+006050     END-IF.
+006060 310-EXIT.
+006070         EXIT.
+006080*
+006090*    320-WRITE-DISBURSEMENT-RECORD - ONE CSV LINE PER EMPLOYEE OR
+006100*    INTERACTIVE TAXPAYER FOR THE DOWNSTREAM PAYROLL DISBURSEMENT
+006101*    SYSTEM, SO THE OPERATOR NEVER HAS TO HAND-KEY A RESULT OFF
+006102*    THE SCREEN - SAME APPEND PATTERN AS 310 ABOVE.
+006110 320-WRITE-DISBURSEMENT-RECORD.
+006120     MOVE SPACES TO DISBURSEMENT-RECORD.
+006130     MOVE WS-TOTAL-TAX TO WS-OUTPUT-TOTALTAX.
+006140     MOVE WS-NET-PAY   TO WS-OUTPUT-NETPAY.
+006150     STRING WS-EMPLOYEE-ID     DELIMITED BY SIZE ","
+006160            WS-OUTPUT-TOTALTAX DELIMITED BY SIZE ","
+006170            WS-OUTPUT-NETPAY   DELIMITED BY SIZE
+006180         INTO DISBURSEMENT-RECORD.
+006190     IF WS-BATCH-MODE
+006192         WRITE DISBURSEMENT-RECORD
+006193         IF WS-OUTPUT-FILE-STATUS NOT = "00"
+006194             DISPLAY "*** TAXOUTF WRITE FAILED - STATUS "
+006195                 WS-OUTPUT-FILE-STATUS " ***"
+006196         END-IF
+006200     ELSE
+006210         PERFORM 0320-OPEN-OUTPUT-FILE THRU 0320-EXIT
+006220         IF WS-OUTPUT-FILE-STATUS = "00"
+006230             WRITE DISBURSEMENT-RECORD
+006231             IF WS-OUTPUT-FILE-STATUS NOT = "00"
+006232                 DISPLAY "*** TAXOUTF WRITE FAILED - STATUS "
+006233                     WS-OUTPUT-FILE-STATUS " ***"
+006234             END-IF
+006240             CLOSE TAX-CALC-OUTPUT-FILE
+006250         END-IF
+006260     END-IF.
+006270 320-EXIT.
+006280         EXIT.
+006290*
+006292*****************************************************************
+006294*    400-PROCESS-BATCH-RUN - MAIN READ/CALCULATE/WRITE CYCLE
+006296*****************************************************************
+006298 400-PROCESS-BATCH-RUN.
+006300     IF WS-END-OF-FILE
+006302         GO TO 400-EXIT
+006304     END-IF.
+006306     PERFORM 150-READ-EMPLOYEE-RECORD THRU 150-EXIT.
+006308     PERFORM 410-BATCH-EMPLOYEE-CYCLE THRU 410-EXIT
+006320         UNTIL WS-END-OF-FILE.
+006330 400-EXIT.
+006340         EXIT.
+006350*
+006360*    410-BATCH-EMPLOYEE-CYCLE - ONE EMPLOYEE THROUGH CALCULATE,
+006370*    DISPLAY/WRITE, TOTALS AND CHECKPOINT, THEN READ THE NEXT.
+006380*    A RECORD LEFT INVALID BY 150-READ-EMPLOYEE-RECORD IS LOGGED
+006390*    AS REJECTED INSTEAD OF BEING CALCULATED.
+006400 410-BATCH-EMPLOYEE-CYCLE.
+006410     IF WS-DATA-VALID
+006420         PERFORM 200-CALCULATE-AU-TAX THRU 200-EXIT
+006430         PERFORM 300-DISPLAY-RESULTS THRU 300-EXIT
+006440         PERFORM 420-ACCUMULATE-BATCH-TOTALS THRU 420-EXIT
+006450     ELSE
+006460         PERFORM 425-WRITE-REJECTED-RECORD THRU 425-EXIT
+006470     END-IF.
+006480     PERFORM 450-WRITE-CHECKPOINT-RECORD THRU 450-EXIT.
+006490     PERFORM 150-READ-EMPLOYEE-RECORD THRU 150-EXIT.
+006500 410-EXIT.
+006510         EXIT.
+006520*
+006530*    425-WRITE-REJECTED-RECORD - LOG A REJECTED EMPLOYEE RECORD TO
+006540*    THE AUDIT TRAIL INSTEAD OF SILENTLY DROPPING IT.
+006550 425-WRITE-REJECTED-RECORD.
+006560     ADD 1 TO WS-BATCH-REJECT-COUNT.
+006570     DISPLAY "*** REJECTED " WS-EMPLOYEE-ID " - "
+006580         WS-REJECT-REASON " ***".
+006590     MOVE SPACES TO AUDIT-LOG-RECORD.
+006600     STRING WS-EMPLOYEE-ID   DELIMITED BY SIZE ","
+006610            WS-RUN-TIMESTAMP DELIMITED BY SIZE ","
+006620            "REJECTED - "   DELIMITED BY SIZE
+006630            WS-REJECT-REASON DELIMITED BY SIZE
+006640         INTO AUDIT-LOG-RECORD.
+006650     WRITE AUDIT-LOG-RECORD.
+006652     IF WS-AUDIT-FILE-STATUS NOT = "00"
+006654         DISPLAY "*** AUDIT-TAX-CALC-LOG WRITE FAILED - "
+006656             "STATUS " WS-AUDIT-FILE-STATUS " ***"
+006658     END-IF.
+006660 425-EXIT.
+006670         EXIT.
+006680*
+006690*    420-ACCUMULATE-BATCH-TOTALS - RUN-LEVEL RECONCILIATION TOTALS
+006700 420-ACCUMULATE-BATCH-TOTALS.
+006710     ADD 1                TO WS-BATCH-EMP-COUNT.
+006720     ADD WS-INCOME         TO WS-BATCH-TOT-GROSS.
+006730     ADD WS-DEDUCTIONS     TO WS-BATCH-TOT-DEDUCTIONS.
+006740     ADD WS-INCOME-TAX     TO WS-BATCH-TOT-INCOME-TAX.
+006750     ADD WS-MEDICARE-LEVY  TO WS-BATCH-TOT-MEDICARE.
+006760     ADD WS-HELP-REPAYMENT TO WS-BATCH-TOT-HELP.
+006770     ADD WS-TOTAL-TAX      TO WS-BATCH-TOT-TAX.
+006780     ADD WS-NET-PAY        TO WS-BATCH-TOT-NET-PAY.
+006790 420-EXIT.
+006800         EXIT.
+006810*
+006820*****************************************************************
+006830*    450/460 - CHECKPOINT AND RESTART FOR LARGE BATCH RUNS
+006840*****************************************************************
+006850*    450-WRITE-CHECKPOINT-RECORD - EVERY WS-CHECKPOINT-INTERVAL
+006860*    EMPLOYEES, REWRITE THE CHECKPOINT DATA SET WITH THE LAST
+006870*    EMPLOYEE ID SUCCESSFULLY PROCESSED.  ON RERUN THIS DRIVES
+006880*    460-SKIP-TO-RESTART-POINT VIA THE JCL RESTART STEP.
+006881*    WS-CHECKPOINT-INTERVAL IS 1 - THE CHECKPOINT IS REWRITTEN
+006882*    AFTER EVERY EMPLOYEE, NOT EVERY N-TH ONE, SO A RESTART CAN
+006883*    ONLY EVER REPROCESS THE ONE EMPLOYEE WHOSE AUDIT/DISBURSEMENT
+006884*    RECORDS WERE WRITTEN BY 300-DISPLAY-RESULTS JUST BEFORE THIS
+006885*    PARAGRAPH RUNS (410-BATCH-EMPLOYEE-CYCLE CALLS 300 THEN 450
+006886*    FOR THE SAME EMPLOYEE) - AN ABEND BETWEEN THOSE TWO STEPS
+006887*    STILL DUPLICATES THAT ONE EMPLOYEE'S RECORDS ON RESTART.
+006888*    CLOSING THAT GAP NEEDS THE AUDIT/DISBURSEMENT WRITES TO BE
+006889*    IDEMPOTENT ON EMPLOYEE ID (E.G. KEYED OUTPUT WITH A REWRITE-
+006890*    OR-SKIP ON RESTART), NOT JUST A SHORTER CHECKPOINT INTERVAL.
+006891*    THE FIELD IS KEPT (RATHER THAN HARDCODING 1 INTO THE IF
+006892*    BELOW) SO THAT FUTURE CHANGE CAN WIDEN THE INTERVAL AGAIN
+006893*    ONCE THE WRITES THEMSELVES ARE MADE IDEMPOTENT.
+006894 450-WRITE-CHECKPOINT-RECORD.
+006900     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+006910     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+006920         MOVE WS-EMPLOYEE-ID       TO CKPT-LAST-EMPLOYEE-ID
+006930         MOVE WS-BATCH-EMP-COUNT   TO CKPT-RECORD-COUNT
+006940         MOVE WS-RUN-TIMESTAMP     TO CKPT-RUN-TIMESTAMP
+006950         OPEN OUTPUT CHECKPOINT-FILE
+006952         IF WS-CHKPT-FILE-STATUS NOT = "00"
+006954             DISPLAY "*** UNABLE TO OPEN TAXCKPT - STATUS "
+006956                 WS-CHKPT-FILE-STATUS
+006958                 " - CHECKPOINT NOT WRITTEN ***"
+006960         ELSE
+006962             WRITE CHECKPOINT-RECORD
+006964             IF WS-CHKPT-FILE-STATUS NOT = "00"
+006966                 DISPLAY "*** CHECKPOINT WRITE FAILED - STATUS "
+006968                     WS-CHKPT-FILE-STATUS " ***"
+006970             END-IF
+006972             CLOSE CHECKPOINT-FILE
+006974         END-IF
+006980         MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+006990     END-IF.
+007000 450-EXIT.
+007010         EXIT.
+007020*
+007030*    460-SKIP-TO-RESTART-POINT - READ THE CHECKPOINT DATA SET AND
+007040*    FAST-FORWARD EMPLOYEE-TAX-FILE PAST THE LAST EMPLOYEE THAT
+007050*    COMPLETED SUCCESSFULLY ON THE PRIOR (ABENDED) RUN.
+007060 460-SKIP-TO-RESTART-POINT.
+007070     MOVE "N" TO WS-RESTART-FOUND-SW.
+007080     OPEN INPUT CHECKPOINT-FILE.
+007090     IF WS-CHKPT-FILE-STATUS = "00"
+007100         READ CHECKPOINT-FILE
+007110             AT END
+007120                 CONTINUE
+007130         END-READ
+007140         CLOSE CHECKPOINT-FILE
+007150         IF CKPT-LAST-EMPLOYEE-ID NOT = SPACES
+007160             PERFORM 465-SKIP-ONE-RECORD THRU 465-EXIT
+007170                 UNTIL WS-RESTART-POSITION-FOUND
+007180                    OR WS-END-OF-FILE
+007190         END-IF
+007200     ELSE
+007210         DISPLAY "No checkpoint found - starting from record 1."
+007220     END-IF.
+007230 460-EXIT.
+007240         EXIT.
+007250*
+007260*    465-SKIP-ONE-RECORD - DISCARD RECORDS UP TO AND INCLUDING THE
+007270*    LAST EMPLOYEE ID RECORDED AT CHECKPOINT TIME.
+007280 465-SKIP-ONE-RECORD.
+007290     READ EMPLOYEE-TAX-FILE
+007300         AT END
+007310             MOVE "Y" TO WS-EOF-SW
+007320             GO TO 465-EXIT
+007330     END-READ.
+007340     IF ET-EMPLOYEE-ID = CKPT-LAST-EMPLOYEE-ID
+007350         MOVE "Y" TO WS-RESTART-FOUND-SW
+007360         DISPLAY "Restarting after " CKPT-LAST-EMPLOYEE-ID
+007370     END-IF.
+007380 465-EXIT.
+007390         EXIT.
+007400*
+007410*****************************************************************
+007420*    500-PRINT-BATCH-SUMMARY - END-OF-RUN RECONCILIATION TOTALS
+007430*****************************************************************
+007440 500-PRINT-BATCH-SUMMARY.
+007450     MOVE WS-BATCH-EMP-COUNT      TO WS-SUMM-COUNT.
+007460     MOVE WS-BATCH-REJECT-COUNT   TO WS-SUMM-REJECT-COUNT.
+007470     MOVE WS-BATCH-TOT-GROSS      TO WS-SUMM-GROSS.
+007480     MOVE WS-BATCH-TOT-TAX        TO WS-SUMM-TAX.
+007490     MOVE WS-BATCH-TOT-MEDICARE   TO WS-SUMM-MEDICARE.
+007500     MOVE WS-BATCH-TOT-NET-PAY    TO WS-SUMM-NET-PAY.
+007510     DISPLAY " ".
+007520     DISPLAY "================================================".
+007530     DISPLAY "        PAYROLL TAX RUN - RECONCILIATION SUMMARY".
+007540     DISPLAY "================================================".
+007550     DISPLAY "Employees Processed:   " WS-SUMM-COUNT.
+007560     DISPLAY "Employees Rejected:    " WS-SUMM-REJECT-COUNT.
+007570     DISPLAY "Total Gross Income:  $ " WS-SUMM-GROSS.
+007580     DISPLAY "Total Tax Withheld:  $ " WS-SUMM-TAX.
+007590     DISPLAY "Total Medicare Levy: $ " WS-SUMM-MEDICARE.
+007600     DISPLAY "Total Net Pay:       $ " WS-SUMM-NET-PAY.
+007610     DISPLAY "================================================".
+007620 500-EXIT.
+007630         EXIT.
+007640*
+007650*****************************************************************
+007660*    0900-TERMINATE
+007670*****************************************************************
+007680 0900-TERMINATE.
+007690     DISPLAY " ".
+007700     DISPLAY "AU-TAX-CALC run complete - " WS-RUN-TIMESTAMP.
+007710 0900-EXIT.
+007720         EXIT.
+007730*
