@@ -0,0 +1,38 @@
+000010******************************************************************
+000020*    COPYBOOK.....: AUHELPR
+000030*    DESCRIPTION..: HELP/HECS (STUDY AND TRAINING LOAN) COMPULSORY
+000040*                   REPAYMENT RATE TABLE, KEYED BY FINANCIAL YEAR.
+000050*                   A FLAT REPAYMENT RATE IS LOOKED UP AGAINST
+000060*                   WS-TAXABLE-INCOME WITHIN THE YEAR SELECTED BY
+000070*                   WS-TAX-YEAR AND APPLIED TO THE WHOLE TAXABLE
+000080*                   INCOME FIGURE.
+000090*    USED BY......: AU-TAX-CALC
+000100*
+000110*    MAINTENANCE..: THIS TABLE HOLDS THE BAND THRESHOLDS AND RATES
+000120*                   ONLY.  THE VALUES ARE LOADED BY COPYBOOK
+000130*                   AUHELPD AT PROGRAM START-UP.  TO ADD OR AMEND
+000140*                   A FINANCIAL YEAR'S REPAYMENT THRESHOLDS, EDIT
+000150*                   AUHELPD ONLY - 240-CALCULATE-HELP-REPAYMENT
+000160*                   DOES NOT NEED TO CHANGE.
+000170*
+000180*    MODIFICATION HISTORY
+000190*    DATE       INIT DESCRIPTION
+000200*    ---------- ---- ---------------------------------------------
+000210*    2026-08-08 PJH  ORIGINAL COPYBOOK - SINGLE FLAT TABLE, NO
+000220*                    YEAR DIMENSION.
+000230*    2026-08-09 PJH  ADDED YEAR DIMENSION (HELP-YEAR-ENTRY) SO
+000240*                    EACH TAX YEAR CARRIES ITS OWN REPAYMENT
+000250*                    BANDS, MATCHING THE AUTXRATE PATTERN - A
+000260*                    PRIOR-YEAR HELP REPAYMENT NO LONGER USES
+000270*                    2024-25 THRESHOLDS.
+000280******************************************************************
+000290 01  HELP-RATE-TABLE.
+000300     05  HELP-YEAR-MAX-YEARS         PIC 9(02) VALUE 04.
+000310     05  HELP-YEAR-ENTRY OCCURS 4 TIMES
+000320                         INDEXED BY HY-IDX.
+000330         10  HY-TAX-YEAR             PIC X(07).
+000340         10  HELP-RATE-BAND-COUNT    PIC 9(02) VALUE 19.
+000350         10  HELP-RATE-ENTRY OCCURS 19 TIMES
+000360                             INDEXED BY HR-IDX.
+000370             15  HR-INCOME-MAX       PIC 9(09)V99.
+000380             15  HR-REPAY-RATE       PIC V999.
