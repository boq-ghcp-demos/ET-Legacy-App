@@ -0,0 +1,46 @@
+000010******************************************************************
+000020*    COPYBOOK.....: AUTXRATE
+000030*    DESCRIPTION..: AUSTRALIAN RESIDENT INCOME TAX BRACKET,
+000040*                   MEDICARE LEVY AND MEDICARE LEVY SURCHARGE
+000050*                   (MLS) RATE TABLE, KEYED BY FINANCIAL YEAR.
+000060*    USED BY......: AU-TAX-CALC
+000070*
+000080*    MAINTENANCE..: THIS TABLE HOLDS THE BRACKET THRESHOLDS AND
+000090*                   RATES ONLY.  THE VALUES ARE LOADED BY
+000100*                   COPYBOOK AUTXDATA AT PROGRAM START-UP.  TO
+000110*                   ADD OR AMEND A FINANCIAL YEAR, EDIT AUTXDATA
+000120*                   ONLY - THE CALCULATION LOGIC IN
+000130*                   200-CALCULATE-AU-TAX DOES NOT NEED TO CHANGE.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT DESCRIPTION
+000170*    ---------- ---- ---------------------------------------------
+000180*    2026-08-08 PJH  ORIGINAL COPYBOOK - EXTERNALIZED FROM
+000190*                    HARDCODED LITERALS IN 200-CALCULATE-AU-TAX.
+000200******************************************************************
+000210 01  TAX-RATE-TABLE.
+000220     05  TAX-RATE-MAX-YEARS          PIC 9(02) VALUE 04.
+000230     05  TAX-RATE-ENTRY OCCURS 4 TIMES
+000240                        INDEXED BY RT-IDX.
+000250         10  RT-TAX-YEAR             PIC X(07).
+000260         10  RT-BRACKET-1-LIMIT      PIC 9(07)V99.
+000270         10  RT-BRACKET-2-LIMIT      PIC 9(07)V99.
+000280         10  RT-BRACKET-3-LIMIT      PIC 9(07)V99.
+000290         10  RT-BRACKET-4-LIMIT      PIC 9(07)V99.
+000300         10  RT-RATE-1               PIC V999.
+000310         10  RT-RATE-2               PIC V999.
+000320         10  RT-RATE-3               PIC V999.
+000330         10  RT-RATE-4               PIC V999.
+000340         10  RT-BASE-TAX-2           PIC 9(07)V99.
+000350         10  RT-BASE-TAX-3           PIC 9(07)V99.
+000360         10  RT-BASE-TAX-4           PIC 9(07)V99.
+000370         10  RT-MEDICARE-LOWER       PIC 9(07)V99.
+000380         10  RT-MEDICARE-UPPER       PIC 9(07)V99.
+000390         10  RT-MEDICARE-RATE        PIC V999.
+000400         10  RT-MEDICARE-SHADE-RATE  PIC V999.
+000410         10  RT-MLS-TIER-1           PIC 9(07)V99.
+000420         10  RT-MLS-TIER-2           PIC 9(07)V99.
+000430         10  RT-MLS-TIER-3           PIC 9(07)V99.
+000440         10  RT-MLS-RATE-1           PIC V9(04).
+000450         10  RT-MLS-RATE-2           PIC V9(04).
+000460         10  RT-MLS-RATE-3           PIC V9(04).
