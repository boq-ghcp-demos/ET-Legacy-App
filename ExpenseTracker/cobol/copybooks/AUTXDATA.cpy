@@ -0,0 +1,116 @@
+000010******************************************************************
+000020*    COPYBOOK.....: AUTXDATA
+000030*    DESCRIPTION..: LOAD STATEMENTS FOR TAX-RATE-TABLE (SEE
+000040*                   COPYBOOK AUTXRATE).  ONE BLOCK PER FINANCIAL
+000050*                   YEAR SUPPORTED.  THIS IS THE ONLY COPYBOOK
+000060*                   THAT NEEDS TO CHANGE WHEN THE ATO PUBLISHES
+000070*                   NEW RESIDENT RATES EACH JULY - COPY INTO THE
+000080*                   NEXT SUBSCRIPT AND FILL IN THE NEW FIGURES.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    ---------- ---- ---------------------------------------------
+000130*    2026-08-08 PJH  ORIGINAL - 2022-23 THROUGH 2025-26 RATES.
+000140*                    2025-26 MIRRORS 2024-25 PENDING LEGISLATED
+000150*                    STAGE-TWO RATE CHANGE NOT YET IN EFFECT.
+000151*    2026-08-08 PJH  CORRECTED 2022-23/2023-24 MLS SINGLES TIER
+000152*                    THRESHOLDS, WHICH HAD BEEN COPIED FROM
+000153*                    2024-25 IN ERROR.  2025-26 MLS TIERS STILL
+000154*                    MIRROR 2024-25 PENDING OFFICIAL INDEXATION,
+000155*                    SAME BASIS AS THE BRACKET NOTE ABOVE.
+000160******************************************************************
+000170*    ----- FINANCIAL YEAR 2022-23 -----
+000180     MOVE "2022-23"       TO RT-TAX-YEAR (1).
+000190     MOVE 18200.00        TO RT-BRACKET-1-LIMIT (1).
+000200     MOVE 45000.00        TO RT-BRACKET-2-LIMIT (1).
+000210     MOVE 120000.00       TO RT-BRACKET-3-LIMIT (1).
+000220     MOVE 180000.00       TO RT-BRACKET-4-LIMIT (1).
+000230     MOVE .190            TO RT-RATE-1 (1).
+000240     MOVE .325            TO RT-RATE-2 (1).
+000250     MOVE .370            TO RT-RATE-3 (1).
+000260     MOVE .450            TO RT-RATE-4 (1).
+000270     MOVE 5092.00         TO RT-BASE-TAX-2 (1).
+000280     MOVE 29467.00        TO RT-BASE-TAX-3 (1).
+000290     MOVE 51667.00        TO RT-BASE-TAX-4 (1).
+000300     MOVE 23365.00        TO RT-MEDICARE-LOWER (1).
+000310     MOVE 29207.00        TO RT-MEDICARE-UPPER (1).
+000320     MOVE .020            TO RT-MEDICARE-RATE (1).
+000330     MOVE .100            TO RT-MEDICARE-SHADE-RATE (1).
+000340     MOVE 90000.00        TO RT-MLS-TIER-1 (1).
+000350     MOVE 105000.00       TO RT-MLS-TIER-2 (1).
+000360     MOVE 140000.00       TO RT-MLS-TIER-3 (1).
+000370     MOVE .0100           TO RT-MLS-RATE-1 (1).
+000380     MOVE .0125           TO RT-MLS-RATE-2 (1).
+000390     MOVE .0150           TO RT-MLS-RATE-3 (1).
+000400*
+000410*    ----- FINANCIAL YEAR 2023-24 -----
+000420     MOVE "2023-24"       TO RT-TAX-YEAR (2).
+000430     MOVE 18200.00        TO RT-BRACKET-1-LIMIT (2).
+000440     MOVE 45000.00        TO RT-BRACKET-2-LIMIT (2).
+000450     MOVE 120000.00       TO RT-BRACKET-3-LIMIT (2).
+000460     MOVE 180000.00       TO RT-BRACKET-4-LIMIT (2).
+000470     MOVE .190            TO RT-RATE-1 (2).
+000480     MOVE .325            TO RT-RATE-2 (2).
+000490     MOVE .370            TO RT-RATE-3 (2).
+000500     MOVE .450            TO RT-RATE-4 (2).
+000510     MOVE 5092.00         TO RT-BASE-TAX-2 (2).
+000520     MOVE 29467.00        TO RT-BASE-TAX-3 (2).
+000530     MOVE 51667.00        TO RT-BASE-TAX-4 (2).
+000540     MOVE 24276.00        TO RT-MEDICARE-LOWER (2).
+000550     MOVE 30345.00        TO RT-MEDICARE-UPPER (2).
+000560     MOVE .020            TO RT-MEDICARE-RATE (2).
+000570     MOVE .100            TO RT-MEDICARE-SHADE-RATE (2).
+000580     MOVE 93000.00        TO RT-MLS-TIER-1 (2).
+000590     MOVE 108000.00       TO RT-MLS-TIER-2 (2).
+000600     MOVE 144000.00       TO RT-MLS-TIER-3 (2).
+000610     MOVE .0100           TO RT-MLS-RATE-1 (2).
+000620     MOVE .0125           TO RT-MLS-RATE-2 (2).
+000630     MOVE .0150           TO RT-MLS-RATE-3 (2).
+000640*
+000650*    ----- FINANCIAL YEAR 2024-25 -----
+000660     MOVE "2024-25"       TO RT-TAX-YEAR (3).
+000670     MOVE 18200.00        TO RT-BRACKET-1-LIMIT (3).
+000680     MOVE 45000.00        TO RT-BRACKET-2-LIMIT (3).
+000690     MOVE 135000.00       TO RT-BRACKET-3-LIMIT (3).
+000700     MOVE 190000.00       TO RT-BRACKET-4-LIMIT (3).
+000710     MOVE .160            TO RT-RATE-1 (3).
+000720     MOVE .300            TO RT-RATE-2 (3).
+000730     MOVE .370            TO RT-RATE-3 (3).
+000740     MOVE .450            TO RT-RATE-4 (3).
+000750     MOVE 4288.00         TO RT-BASE-TAX-2 (3).
+000760     MOVE 31288.00        TO RT-BASE-TAX-3 (3).
+000770     MOVE 51638.00        TO RT-BASE-TAX-4 (3).
+000780     MOVE 26000.00        TO RT-MEDICARE-LOWER (3).
+000790     MOVE 32500.00        TO RT-MEDICARE-UPPER (3).
+000800     MOVE .020            TO RT-MEDICARE-RATE (3).
+000810     MOVE .100            TO RT-MEDICARE-SHADE-RATE (3).
+000820     MOVE 97000.00        TO RT-MLS-TIER-1 (3).
+000830     MOVE 113000.00       TO RT-MLS-TIER-2 (3).
+000840     MOVE 151000.00       TO RT-MLS-TIER-3 (3).
+000850     MOVE .0100           TO RT-MLS-RATE-1 (3).
+000860     MOVE .0125           TO RT-MLS-RATE-2 (3).
+000870     MOVE .0150           TO RT-MLS-RATE-3 (3).
+000880*
+000890*    ----- FINANCIAL YEAR 2025-26 -----
+000900     MOVE "2025-26"       TO RT-TAX-YEAR (4).
+000910     MOVE 18200.00        TO RT-BRACKET-1-LIMIT (4).
+000920     MOVE 45000.00        TO RT-BRACKET-2-LIMIT (4).
+000930     MOVE 135000.00       TO RT-BRACKET-3-LIMIT (4).
+000940     MOVE 190000.00       TO RT-BRACKET-4-LIMIT (4).
+000950     MOVE .160            TO RT-RATE-1 (4).
+000960     MOVE .300            TO RT-RATE-2 (4).
+000970     MOVE .370            TO RT-RATE-3 (4).
+000980     MOVE .450            TO RT-RATE-4 (4).
+000990     MOVE 4288.00         TO RT-BASE-TAX-2 (4).
+001000     MOVE 31288.00        TO RT-BASE-TAX-3 (4).
+001010     MOVE 51638.00        TO RT-BASE-TAX-4 (4).
+001020     MOVE 26000.00        TO RT-MEDICARE-LOWER (4).
+001030     MOVE 32500.00        TO RT-MEDICARE-UPPER (4).
+001040     MOVE .020            TO RT-MEDICARE-RATE (4).
+001050     MOVE .100            TO RT-MEDICARE-SHADE-RATE (4).
+001060     MOVE 97000.00        TO RT-MLS-TIER-1 (4).
+001070     MOVE 113000.00       TO RT-MLS-TIER-2 (4).
+001080     MOVE 151000.00       TO RT-MLS-TIER-3 (4).
+001090     MOVE .0100           TO RT-MLS-RATE-1 (4).
+001100     MOVE .0125           TO RT-MLS-RATE-2 (4).
+001110     MOVE .0150           TO RT-MLS-RATE-3 (4).
