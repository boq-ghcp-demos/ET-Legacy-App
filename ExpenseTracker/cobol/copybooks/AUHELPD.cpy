@@ -0,0 +1,187 @@
+000010******************************************************************
+000020*    COPYBOOK.....: AUHELPD
+000030*    DESCRIPTION..: LOAD STATEMENTS FOR HELP-RATE-TABLE (SEE
+000040*                   COPYBOOK AUHELPR).  ONE BLOCK PER FINANCIAL
+000050*                   YEAR.  WITHIN A YEAR, BANDS ARE IN ASCENDING
+000060*                   ORDER OF HR-INCOME-MAX - THE LOOKUP PARAGRAPH
+000070*                   STOPS AT THE FIRST BAND WHOSE HR-INCOME-MAX
+000080*                   IS GREATER THAN OR EQUAL TO WS-TAXABLE-INCOME.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    ---------- ---- ---------------------------------------------
+000130*    2026-08-08 PJH  ORIGINAL - SINGLE FLAT TABLE, 2024-25
+000140*                    REPAYMENT THRESHOLDS ONLY.
+000150*    2026-08-09 PJH  SPLIT INTO ONE BLOCK PER FINANCIAL YEAR TO
+000160*                    MATCH THE NEW YEAR-INDEXED HELP-RATE-TABLE.
+000170*                    2022-23 AND 2023-24 THRESHOLDS ADDED FROM
+000180*                    PUBLISHED ATO FIGURES FOR THOSE YEARS.
+000190*                    2025-26 STILL MIRRORS 2024-25 PENDING THE
+000200*                    LEGISLATED MARGINAL-RATE HELP REPAYMENT
+000210*                    SYSTEM'S THRESHOLDS BEING FINALISED - SAME
+000220*                    BASIS AS THE BRACKET/MLS MIRRORING NOTE IN
+000230*                    AUTXDATA.
+000240******************************************************************
+000250*    ----- FINANCIAL YEAR 2022-23 -----
+000260     MOVE "2022-23"     TO HY-TAX-YEAR (1).
+000270     MOVE 48360.99      TO HR-INCOME-MAX (1, 1).
+000280     MOVE .000          TO HR-REPAY-RATE (1, 1).
+000290     MOVE 55836.99      TO HR-INCOME-MAX (1, 2).
+000300     MOVE .010          TO HR-REPAY-RATE (1, 2).
+000310     MOVE 59186.99      TO HR-INCOME-MAX (1, 3).
+000320     MOVE .020          TO HR-REPAY-RATE (1, 3).
+000330     MOVE 62738.99      TO HR-INCOME-MAX (1, 4).
+000340     MOVE .025          TO HR-REPAY-RATE (1, 4).
+000350     MOVE 66502.99      TO HR-INCOME-MAX (1, 5).
+000360     MOVE .030          TO HR-REPAY-RATE (1, 5).
+000370     MOVE 70492.99      TO HR-INCOME-MAX (1, 6).
+000380     MOVE .035          TO HR-REPAY-RATE (1, 6).
+000390     MOVE 74722.99      TO HR-INCOME-MAX (1, 7).
+000400     MOVE .040          TO HR-REPAY-RATE (1, 7).
+000410     MOVE 79206.99      TO HR-INCOME-MAX (1, 8).
+000420     MOVE .045          TO HR-REPAY-RATE (1, 8).
+000430     MOVE 83958.99      TO HR-INCOME-MAX (1, 9).
+000440     MOVE .050          TO HR-REPAY-RATE (1, 9).
+000450     MOVE 88996.99      TO HR-INCOME-MAX (1, 10).
+000460     MOVE .055          TO HR-REPAY-RATE (1, 10).
+000470     MOVE 94336.99      TO HR-INCOME-MAX (1, 11).
+000480     MOVE .060          TO HR-REPAY-RATE (1, 11).
+000490     MOVE 99996.99      TO HR-INCOME-MAX (1, 12).
+000500     MOVE .065          TO HR-REPAY-RATE (1, 12).
+000510     MOVE 105996.99     TO HR-INCOME-MAX (1, 13).
+000520     MOVE .070          TO HR-REPAY-RATE (1, 13).
+000530     MOVE 112355.99     TO HR-INCOME-MAX (1, 14).
+000540     MOVE .075          TO HR-REPAY-RATE (1, 14).
+000550     MOVE 119007.99     TO HR-INCOME-MAX (1, 15).
+000560     MOVE .080          TO HR-REPAY-RATE (1, 15).
+000570     MOVE 126161.99     TO HR-INCOME-MAX (1, 16).
+000580     MOVE .085          TO HR-REPAY-RATE (1, 16).
+000590     MOVE 133638.99     TO HR-INCOME-MAX (1, 17).
+000600     MOVE .090          TO HR-REPAY-RATE (1, 17).
+000610     MOVE 141848.99     TO HR-INCOME-MAX (1, 18).
+000620     MOVE .095          TO HR-REPAY-RATE (1, 18).
+000630     MOVE 999999999.99  TO HR-INCOME-MAX (1, 19).
+000640     MOVE .100          TO HR-REPAY-RATE (1, 19).
+000650*
+000660*    ----- FINANCIAL YEAR 2023-24 -----
+000670     MOVE "2023-24"     TO HY-TAX-YEAR (2).
+000680     MOVE 51549.99      TO HR-INCOME-MAX (2, 1).
+000690     MOVE .000          TO HR-REPAY-RATE (2, 1).
+000700     MOVE 59518.99      TO HR-INCOME-MAX (2, 2).
+000710     MOVE .010          TO HR-REPAY-RATE (2, 2).
+000720     MOVE 63089.99      TO HR-INCOME-MAX (2, 3).
+000730     MOVE .020          TO HR-REPAY-RATE (2, 3).
+000740     MOVE 66875.99      TO HR-INCOME-MAX (2, 4).
+000750     MOVE .025          TO HR-REPAY-RATE (2, 4).
+000760     MOVE 70888.99      TO HR-INCOME-MAX (2, 5).
+000770     MOVE .030          TO HR-REPAY-RATE (2, 5).
+000780     MOVE 75140.99      TO HR-INCOME-MAX (2, 6).
+000790     MOVE .035          TO HR-REPAY-RATE (2, 6).
+000800     MOVE 79649.99      TO HR-INCOME-MAX (2, 7).
+000810     MOVE .040          TO HR-REPAY-RATE (2, 7).
+000820     MOVE 84429.99      TO HR-INCOME-MAX (2, 8).
+000830     MOVE .045          TO HR-REPAY-RATE (2, 8).
+000840     MOVE 89494.99      TO HR-INCOME-MAX (2, 9).
+000850     MOVE .050          TO HR-REPAY-RATE (2, 9).
+000860     MOVE 94865.99      TO HR-INCOME-MAX (2, 10).
+000870     MOVE .055          TO HR-REPAY-RATE (2, 10).
+000880     MOVE 100557.99     TO HR-INCOME-MAX (2, 11).
+000890     MOVE .060          TO HR-REPAY-RATE (2, 11).
+000900     MOVE 106590.99     TO HR-INCOME-MAX (2, 12).
+000910     MOVE .065          TO HR-REPAY-RATE (2, 12).
+000920     MOVE 112985.99     TO HR-INCOME-MAX (2, 13).
+000930     MOVE .070          TO HR-REPAY-RATE (2, 13).
+000940     MOVE 119764.99     TO HR-INCOME-MAX (2, 14).
+000950     MOVE .075          TO HR-REPAY-RATE (2, 14).
+000960     MOVE 126950.99     TO HR-INCOME-MAX (2, 15).
+000970     MOVE .080          TO HR-REPAY-RATE (2, 15).
+000980     MOVE 134568.99     TO HR-INCOME-MAX (2, 16).
+000990     MOVE .085          TO HR-REPAY-RATE (2, 16).
+001000     MOVE 142642.99     TO HR-INCOME-MAX (2, 17).
+001010     MOVE .090          TO HR-REPAY-RATE (2, 17).
+001020     MOVE 151200.99     TO HR-INCOME-MAX (2, 18).
+001030     MOVE .095          TO HR-REPAY-RATE (2, 18).
+001040     MOVE 999999999.99  TO HR-INCOME-MAX (2, 19).
+001050     MOVE .100          TO HR-REPAY-RATE (2, 19).
+001060*
+001070*    ----- FINANCIAL YEAR 2024-25 -----
+001080     MOVE "2024-25"     TO HY-TAX-YEAR (3).
+001090     MOVE 54434.99      TO HR-INCOME-MAX (3, 1).
+001100     MOVE .000          TO HR-REPAY-RATE (3, 1).
+001110     MOVE 62850.99      TO HR-INCOME-MAX (3, 2).
+001120     MOVE .010          TO HR-REPAY-RATE (3, 2).
+001130     MOVE 66620.99      TO HR-INCOME-MAX (3, 3).
+001140     MOVE .020          TO HR-REPAY-RATE (3, 3).
+001150     MOVE 70618.99      TO HR-INCOME-MAX (3, 4).
+001160     MOVE .025          TO HR-REPAY-RATE (3, 4).
+001170     MOVE 74855.99      TO HR-INCOME-MAX (3, 5).
+001180     MOVE .030          TO HR-REPAY-RATE (3, 5).
+001190     MOVE 79345.99      TO HR-INCOME-MAX (3, 6).
+001200     MOVE .035          TO HR-REPAY-RATE (3, 6).
+001210     MOVE 84106.99      TO HR-INCOME-MAX (3, 7).
+001220     MOVE .040          TO HR-REPAY-RATE (3, 7).
+001230     MOVE 89153.99      TO HR-INCOME-MAX (3, 8).
+001240     MOVE .045          TO HR-REPAY-RATE (3, 8).
+001250     MOVE 94502.99      TO HR-INCOME-MAX (3, 9).
+001260     MOVE .050          TO HR-REPAY-RATE (3, 9).
+001270     MOVE 100173.99     TO HR-INCOME-MAX (3, 10).
+001280     MOVE .055          TO HR-REPAY-RATE (3, 10).
+001290     MOVE 106184.99     TO HR-INCOME-MAX (3, 11).
+001300     MOVE .060          TO HR-REPAY-RATE (3, 11).
+001310     MOVE 112555.99     TO HR-INCOME-MAX (3, 12).
+001320     MOVE .065          TO HR-REPAY-RATE (3, 12).
+001330     MOVE 119308.99     TO HR-INCOME-MAX (3, 13).
+001340     MOVE .070          TO HR-REPAY-RATE (3, 13).
+001350     MOVE 126466.99     TO HR-INCOME-MAX (3, 14).
+001360     MOVE .075          TO HR-REPAY-RATE (3, 14).
+001370     MOVE 134055.99     TO HR-INCOME-MAX (3, 15).
+001380     MOVE .080          TO HR-REPAY-RATE (3, 15).
+001390     MOVE 142099.99     TO HR-INCOME-MAX (3, 16).
+001400     MOVE .085          TO HR-REPAY-RATE (3, 16).
+001410     MOVE 150625.99     TO HR-INCOME-MAX (3, 17).
+001420     MOVE .090          TO HR-REPAY-RATE (3, 17).
+001430     MOVE 159663.99     TO HR-INCOME-MAX (3, 18).
+001440     MOVE .095          TO HR-REPAY-RATE (3, 18).
+001450     MOVE 999999999.99  TO HR-INCOME-MAX (3, 19).
+001460     MOVE .100          TO HR-REPAY-RATE (3, 19).
+001470*
+001480*    ----- FINANCIAL YEAR 2025-26 (MIRRORS 2024-25 - SEE NOTE) -----
+001490     MOVE "2025-26"     TO HY-TAX-YEAR (4).
+001500     MOVE 54434.99      TO HR-INCOME-MAX (4, 1).
+001510     MOVE .000          TO HR-REPAY-RATE (4, 1).
+001520     MOVE 62850.99      TO HR-INCOME-MAX (4, 2).
+001530     MOVE .010          TO HR-REPAY-RATE (4, 2).
+001540     MOVE 66620.99      TO HR-INCOME-MAX (4, 3).
+001550     MOVE .020          TO HR-REPAY-RATE (4, 3).
+001560     MOVE 70618.99      TO HR-INCOME-MAX (4, 4).
+001570     MOVE .025          TO HR-REPAY-RATE (4, 4).
+001580     MOVE 74855.99      TO HR-INCOME-MAX (4, 5).
+001590     MOVE .030          TO HR-REPAY-RATE (4, 5).
+001600     MOVE 79345.99      TO HR-INCOME-MAX (4, 6).
+001610     MOVE .035          TO HR-REPAY-RATE (4, 6).
+001620     MOVE 84106.99      TO HR-INCOME-MAX (4, 7).
+001630     MOVE .040          TO HR-REPAY-RATE (4, 7).
+001640     MOVE 89153.99      TO HR-INCOME-MAX (4, 8).
+001650     MOVE .045          TO HR-REPAY-RATE (4, 8).
+001660     MOVE 94502.99      TO HR-INCOME-MAX (4, 9).
+001670     MOVE .050          TO HR-REPAY-RATE (4, 9).
+001680     MOVE 100173.99     TO HR-INCOME-MAX (4, 10).
+001690     MOVE .055          TO HR-REPAY-RATE (4, 10).
+001700     MOVE 106184.99     TO HR-INCOME-MAX (4, 11).
+001710     MOVE .060          TO HR-REPAY-RATE (4, 11).
+001720     MOVE 112555.99     TO HR-INCOME-MAX (4, 12).
+001730     MOVE .065          TO HR-REPAY-RATE (4, 12).
+001740     MOVE 119308.99     TO HR-INCOME-MAX (4, 13).
+001750     MOVE .070          TO HR-REPAY-RATE (4, 13).
+001760     MOVE 126466.99     TO HR-INCOME-MAX (4, 14).
+001770     MOVE .075          TO HR-REPAY-RATE (4, 14).
+001780     MOVE 134055.99     TO HR-INCOME-MAX (4, 15).
+001790     MOVE .080          TO HR-REPAY-RATE (4, 15).
+001800     MOVE 142099.99     TO HR-INCOME-MAX (4, 16).
+001810     MOVE .085          TO HR-REPAY-RATE (4, 16).
+001820     MOVE 150625.99     TO HR-INCOME-MAX (4, 17).
+001830     MOVE .090          TO HR-REPAY-RATE (4, 17).
+001840     MOVE 159663.99     TO HR-INCOME-MAX (4, 18).
+001850     MOVE .095          TO HR-REPAY-RATE (4, 18).
+001860     MOVE 999999999.99  TO HR-INCOME-MAX (4, 19).
+001870     MOVE .100          TO HR-REPAY-RATE (4, 19).
